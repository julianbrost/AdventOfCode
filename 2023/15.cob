@@ -1,117 +1,1078 @@
-      * Note: I was unable to read lines longer than 8192 bytes, so the commas
-      * in the input have to by replaced by newlines, like this:
+      ******************************************************************
+      * IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY15.
+       AUTHOR. J BROST.
+       INSTALLATION. AOC-BATCH.
+       DATE-WRITTEN. 2023-12-15.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   2023-12-15  JB   INITIAL VERSION - LENS LIBRARY HASHMAP (AOC
+      *                     2023 DAY 15).  READS ONE STEP PER LINE FROM
+      *                     SYSIN; CALLER MUST PRE-SPLIT THE COMMA
+      *                     DELIMITED INPUT WITH "TR , '\N'" BEFORE
+      *                     PIPING IT IN.
+      *   2026-08-09  JB   REWORKED TO READ THE COMMA DELIMITED
+      *                     INITIALIZATION SEQUENCE DIRECTLY AND SPLIT
+      *                     IT INTERNALLY.  THE TR PREPROCESSING STEP
+      *                     IS NO LONGER REQUIRED.
+      *   2026-08-09  JB   ADDED A TRANSACTION AUDIT LOG SO EVERY ADD,
+      *                     UPDATE AND REMOVE AGAINST THE MAP CAN BE
+      *                     REPLAYED AFTER THE FACT.
+      *   2026-08-09  JB   ADDED CHECKPOINT/RESTART SUPPORT SO A RUN
+      *                     CUT SHORT BY THE BATCH WINDOW CAN PICK UP
+      *                     WHERE IT LEFT OFF INSTEAD OF STARTING OVER.
+      *   2026-08-09  JB   ADDED A JOB STATISTICS SUMMARY REPORT (STEPS
+      *                     PROCESSED, SET/REMOVE COUNTS, DISTINCT
+      *                     LABELS SEEN, AND THE LARGEST BOX REACHED).
+      *   2026-08-09  JB   ADDED A "LOOKUP label" INPUT LINE THAT
+      *                     REPORTS WHICH BOX A LABEL HASHES TO WITHOUT
+      *                     HAVING TO TRACE A WHOLE INITIALIZATION
+      *                     SEQUENCE BY HAND.
+      *   2026-08-09  JB   SWITCHED FROM ACCEPT/DISPLAY AGAINST SYSIN
+      *                     AND THE CONSOLE TO FILE-CONTROL FDs (INITSEQ
+      *                     AND BOXRPT) SO THIS RUNS AS A NORMAL BATCH
+      *                     STEP WITH DD-STYLE FILE ASSIGNMENTS.
+      *   2026-08-09  JB   ADDED STEP VALIDATION - A STEP MUST HAVE
+      *                     EXACTLY ONE '=' OR '-', A NON-EMPTY LABEL,
+      *                     AND (FOR '=') A FOCAL LENGTH THAT FITS
+      *                     PIC 9(8) - AND AN EXCEPTIONS REPORT FOR
+      *                     WHATEVER FAILS THAT CHECK, RATHER THAN
+      *                     LETTING A BAD STEP CORRUPT THE HASH, THE
+      *                     MAP KEY/VALUE, OR THE RUN TOTALS.
+      *   2026-08-09  JB   INITSEQ MAY NOW CARRY SEVERAL INITIALIZATION
+      *                     SEQUENCES, ONE PER RECORD; THE MAP AND
+      *                     RESULT TOTALS ARE RESET BETWEEN THEM SO EACH
+      *                     SEQUENCE GETS ITS OWN PART 1/PART 2, LEDGER
+      *                     AND STATISTICS SECTION ON BOXRPT IN A SINGLE
+      *                     JOB STEP.  CHECKPOINT/RESTART (SEE ABOVE)
+      *                     STILL COVERS ONLY THE FIRST SEQUENCE IN THE
+      *                     FILE; A RESTART MID-WAY THROUGH A LATER
+      *                     SEQUENCE IS NOT YET SUPPORTED.
       *
-      * tr , '\n' < 15.in | ./15
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INITSEQ-FILE ASSIGN TO "INITSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS D15-INITSEQ-STATUS.
+           SELECT BOXRPT-FILE ASSIGN TO "BOXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XCPRPT-FILE ASSIGN TO "XCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TXNLOG-FILE ASSIGN TO "TXNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS D15-TXNLOG-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS D15-CKPT-STATUS.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day15.
        DATA DIVISION.
+       FILE SECTION.
+       FD  INITSEQ-FILE.
+       01  INITSEQ-REC              PIC X(20480).
+      *
+       FD  BOXRPT-FILE
+           RECORDING MODE IS F.
+       01  BOXRPT-REC               PIC X(132).
+      *
+       FD  XCPRPT-FILE
+           RECORDING MODE IS F.
+       01  XCPRPT-REC               PIC X(160).
+      *
+       FD  TXNLOG-FILE
+           RECORDING MODE IS F.
+       01  TXNLOG-REC              PIC X(132).
+      *
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-REC                PIC X(100).
+       01  CHKPT-HDR-LAYOUT REDEFINES CHKPT-REC.
+           05  CHKPT-H-TYPE         PIC X(1).
+           05  CHKPT-H-STEPS        PIC 9(8).
+           05  CHKPT-H-RESULT1      PIC 9(8).
+           05  CHKPT-H-SEQCHECK     PIC 9(8).
+           05  FILLER               PIC X(75).
+       01  CHKPT-ENT-LAYOUT REDEFINES CHKPT-REC.
+           05  CHKPT-E-TYPE         PIC X(1).
+           05  CHKPT-E-BOX          PIC 9(3).
+           05  CHKPT-E-SLOT         PIC 9(3).
+           05  CHKPT-E-KEY          PIC X(64).
+           05  CHKPT-E-VAL          PIC 9(8).
+           05  FILLER               PIC X(21).
+
        WORKING-STORAGE SECTION.
-       01 Seq PIC X(128).
-       01 I PIC 9(8) VALUE 0.
-       01 J PIC 9(8) VALUE 0.
-       01 Hash PIC 9(8) VALUE 0.
-       01 Result1 PIC 9(8) VALUE 0.
-       01 Result2 PIC 9(8) VALUE 0.
-       01 Res-Output PIC Z(8).
-       01 Map-Hash PIC 9(3).
-       01 Map-Op PIC X(1).
-       01 Map-Key PIC X(64).
-       01 Map-Val PIC 9(8).
-       01 Val-Idx PIC 9(2).
-       01 Val-Len PIC 9(2).
-       01 Entry-Updated PIC 9(1).
-       01 Entry-Deleted PIC 9(1).
-       01 Map.
-          03 Bucket OCCURS 256 TIMES.
-             05 Bucket-Size PIC 9(3) VALUE 0.
-             05 Bucket-Entry OCCURS 256 TIMES.
-                10 Entry-Key PIC X(64).
-                10 Entry-Val PIC 9(8).
+      *
+      * ---------------------------------------------------------------
+      * CHECKPOINT/RESTART WORK AREA
+      * ---------------------------------------------------------------
+       01 D15-CKPT-STATUS      PIC X(2).
+          88 D15-CKPT-FOUND    VALUE '00'.
+       01 D15-INITSEQ-STATUS   PIC X(2).
+          88 D15-INITSEQ-TRUNC VALUE '06'.
+       01 D15-TXNLOG-STATUS    PIC X(2).
+       77 D15-CKPT-INTERVAL    PIC 9(8)  COMP VALUE 1000.
+       77 D15-STEPS-DONE       PIC 9(8)  COMP VALUE 0.
+       77 D15-SKIP-COUNT       PIC 9(8)  COMP VALUE 0.
+       77 D15-CK-BOX           PIC 9(3)  COMP VALUE 0.
+       77 D15-CK-SLOT          PIC 9(3)  COMP VALUE 0.
+       77 D15-CK-IDX           PIC 9(8)  COMP VALUE 0.
+       77 D15-CKPT-SEQCHECK    PIC 9(8)  COMP VALUE 0.
+       77 D15-SEQ-CHECK        PIC 9(8)  COMP VALUE 0.
+      *
+      * ---------------------------------------------------------------
+      * STANDALONE COUNTERS AND SWITCHES
+      * ---------------------------------------------------------------
+       77 D15-SEQ-LEN          PIC 9(8)  COMP VALUE 0.
+       77 D15-SEQ-NUM          PIC 9(4)  COMP VALUE 0.
+       77 D15-SEQ-NUM-OUT      PIC Z(4).
+       77 D15-I                PIC 9(8)  COMP VALUE 0.
+       77 D15-STEP-START       PIC 9(8)  COMP VALUE 0.
+       77 D15-STEP-LEN         PIC 9(8)  COMP VALUE 0.
+       77 D15-RESULT1          PIC 9(8)        VALUE 0.
+       77 D15-RESULT2          PIC 9(8)        VALUE 0.
+       77 D15-RES-OUTPUT       PIC Z(7)9.
+       77 D15-ABEND-BOX        PIC ZZ9.
+       77 D15-LEDGER-BOX       PIC ZZ9.
+       77 D15-LEDGER-SLOT      PIC ZZ9.
+       77 D15-LEDGER-VAL       PIC Z(8).
+       77 D15-LOOKUP-BOX-OUT   PIC ZZ9.
+      *
+      * ---------------------------------------------------------------
+      * JOB STATISTICS WORK AREA
+      * ---------------------------------------------------------------
+       77 D15-STAT-SET-COUNT   PIC 9(8)  COMP VALUE 0.
+       77 D15-STAT-DEL-COUNT   PIC 9(8)  COMP VALUE 0.
+       77 D15-STAT-MAX-BUCKET  PIC 9(3)  COMP VALUE 0.
+       77 D15-STAT-STEPS-OUT   PIC Z(7)9.
+       77 D15-STAT-SET-OUT     PIC Z(7)9.
+       77 D15-STAT-DEL-OUT     PIC Z(7)9.
+       77 D15-STAT-LABELS-OUT  PIC Z(7)9.
+       77 D15-STAT-MAXBOX-OUT  PIC ZZ9.
+       01 D15-SEEN-TABLE.
+          03 D15-SEEN-LABEL OCCURS 2000 TIMES PIC X(64).
+       77 D15-SEEN-COUNT       PIC 9(8)  COMP VALUE 0.
+       77 D15-SEEN-FOUND       PIC 9(1)       VALUE 0.
+       77 D15-SEEN-IDX         PIC 9(8)  COMP VALUE 0.
+      *
+      * ---------------------------------------------------------------
+      * CURRENT STEP WORK AREA
+      * ---------------------------------------------------------------
+       01 D15-SEQ-TEXT          PIC X(20480).
+       01 D15-MAP-HASH          PIC 9(3).
+       01 D15-MAP-OP            PIC X(1).
+       01 D15-MAP-KEY           PIC X(64).
+       01 D15-MAP-VAL           PIC 9(8).
+       01 D15-ENTRY-UPD         PIC 9(1).
+       01 D15-ENTRY-DEL         PIC 9(1).
+       01 D15-DEL-OLDVAL        PIC 9(8).
+      *
+      * ---------------------------------------------------------------
+      * STEP VALIDATION WORK AREA
+      * ---------------------------------------------------------------
+       77 D15-OP-COUNT          PIC 9(3)  COMP VALUE 0.
+       77 D15-OP-POS            PIC 9(3)  COMP VALUE 0.
+       01 D15-STEP-VALID        PIC 9(1)       VALUE 1.
+       01 D15-REJECT-REASON     PIC X(40).
+       77 D15-XCP-TEXT-LEN      PIC 9(3)  COMP VALUE 0.
+      *
+      * ---------------------------------------------------------------
+      * TRANSACTION AUDIT LOG WORK AREA
+      * ---------------------------------------------------------------
+       01 D15-TXN-OP            PIC X(6).
+       01 D15-TXN-BOX           PIC ZZ9.
+       01 D15-TXN-OLDVAL        PIC Z(7)9.
+       01 D15-TXN-NEWVAL        PIC Z(7)9.
+      *
+      * ---------------------------------------------------------------
+      * HASH WORK AREA (SHARED BY THE STEP HASH AND THE LABEL HASH)
+      * ---------------------------------------------------------------
+       01 D15-HASH-TEXT         PIC X(80).
+       01 D15-HASH-TEXT-LEN     PIC 9(3)  COMP VALUE 0.
+       01 D15-HASH-WORK         PIC 9(8)  COMP VALUE 0.
+       01 D15-HASH-RESULT       PIC 9(3)  COMP VALUE 0.
+       01 D15-HASH-IDX          PIC 9(3)  COMP VALUE 0.
+      *
+      * ---------------------------------------------------------------
+      * THE LENS MAP - 256 BOXES OF UP TO 256 LENSES EACH
+      * ---------------------------------------------------------------
+       01 D15-MAP.
+          03 D15-BUCKET OCCURS 256 TIMES.
+             05 D15-BUCKET-SIZE PIC 9(3) VALUE 0.
+             05 D15-BUCKET-ENTRY OCCURS 256 TIMES.
+                10 D15-ENTRY-KEY PIC X(64).
+                10 D15-ENTRY-VAL PIC 9(8).
+      *
+       01 D15-J                 PIC 9(8)  COMP VALUE 0.
 
        PROCEDURE DIVISION.
-          PERFORM WITH TEST AFTER UNTIL Seq(1:1) = ' '
-            ACCEPT Seq
-            IF Seq(1:1) <> ' ' THEN
-               MOVE ' ' TO Map-Op
-               PERFORM WITH TEST AFTER VARYING I FROM 1 BY 1
-                                       UNTIL Seq(I:1) = ' '
-                  IF Seq(I:1) = ' ' THEN
-                     MOVE I TO Val-Len
-                     SUBTRACT Val-Idx FROM Val-Len
-                     MOVE Seq(Val-Idx:Val-Len) TO Map-Val
-                  ELSE
-                     IF Seq(I:1) = '=' OR Seq(I:1) = '-' THEN
-                        MOVE Hash TO Map-Hash
-                        SUBTRACT 1 FROM I
-                        MOVE Seq(1:I) TO Map-Key
-                        ADD 1 TO I
-                        MOVE Seq(I:1) TO Map-Op
-                        MOVE I TO Val-Idx
-                        ADD 1 TO Val-Idx
-                     END-IF
-                     ADD FUNCTION ORD(Seq(I:1)) TO Hash
-                     ADD -1 TO Hash
-                     MULTIPLY 17 BY Hash GIVING Hash
-                     MOVE FUNCTION MOD(Hash, 256) TO Hash
-                  END-IF
-               END-PERFORM
+      *
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-SEQUENCE THRU 2000-EXIT
+               WITH TEST AFTER UNTIL D15-SEQ-LEN = 0.
+           PERFORM 8900-TERMINATE THRU 8900-EXIT.
+
+           STOP RUN.
+      *
+      ******************************************************************
+      * 1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  INITSEQ-FILE
+           IF D15-INITSEQ-STATUS NOT = '00'
+              PERFORM 9980-ABEND-INITSEQ-OPEN THRU 9980-EXIT
+           END-IF
+           OPEN OUTPUT BOXRPT-FILE
+           OPEN OUTPUT XCPRPT-FILE
+           PERFORM 7100-CHECKPOINT-LOAD THRU 7100-EXIT
+           IF D15-SKIP-COUNT > 0
+              OPEN EXTEND TXNLOG-FILE
+           ELSE
+              OPEN OUTPUT TXNLOG-FILE
+           END-IF
+           IF D15-TXNLOG-STATUS NOT = '00'
+              PERFORM 9960-ABEND-TXNLOG-OPEN THRU 9960-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-READ-SEQUENCE - READ ONE COMMA DELIMITED INITIALIZATION
+      * SEQUENCE AND SPLIT IT INTO ITS INDIVIDUAL STEPS.  THIS REPLACES
+      * THE OLD "TR , '\N'" PIPELINE STAGE - THE WHOLE SEQUENCE NOW
+      * ARRIVES ON ONE LINE AND IS SPLIT HERE.
+      ******************************************************************
+       2000-READ-SEQUENCE.
+           MOVE SPACES TO D15-SEQ-TEXT
+           READ INITSEQ-FILE
+               AT END
+                  MOVE 0 TO D15-SEQ-LEN
+                  GO TO 2000-EXIT
+           END-READ
+           IF D15-INITSEQ-TRUNC
+              PERFORM 9990-ABEND-INITSEQ-LINE THRU 9990-EXIT
+           END-IF
+           MOVE FUNCTION TRIM(INITSEQ-REC) TO D15-SEQ-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(D15-SEQ-TEXT))
+                                                       TO D15-SEQ-LEN
+           IF D15-SEQ-LEN NOT = 0
+              IF D15-SEQ-TEXT(1:7) = 'LOOKUP '
+                 PERFORM 2200-LOOKUP-LABEL THRU 2200-EXIT
+              ELSE
+                 IF D15-SEQ-NUM = 0 AND D15-SKIP-COUNT > 0
+                    PERFORM 7040-COMPUTE-SEQCHECK THRU 7040-EXIT
+                    IF D15-SEQ-CHECK NOT = D15-CKPT-SEQCHECK
+                       PERFORM 7050-DISCARD-STALE-CKPT THRU 7050-EXIT
+                    END-IF
+                 END-IF
+                 IF D15-SEQ-NUM > 0
+                    PERFORM 2300-RESET-SEQUENCE THRU 2300-EXIT
+                 END-IF
+                 ADD 1 TO D15-SEQ-NUM
+                 MOVE 1 TO D15-STEP-START
+                 PERFORM 2100-SPLIT-ONE-CHAR THRU 2100-EXIT
+                     VARYING D15-I FROM 1 BY 1
+                     UNTIL D15-I > D15-SEQ-LEN
+                 PERFORM 3000-PROCESS-STEP THRU 3000-EXIT
+                 PERFORM 5000-COMPUTE-RESULT2 THRU 5000-EXIT
+                 PERFORM 5100-WRITE-LEDGER THRU 5100-EXIT
+                 PERFORM 5200-WRITE-STATS THRU 5200-EXIT
+                 PERFORM 5300-WRITE-RESULTS THRU 5300-EXIT
+                 PERFORM 7030-CLEAR-CHECKPOINT THRU 7030-EXIT
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-RESET-SEQUENCE - A NEW INITIALIZATION SEQUENCE IS
+      * INDEPENDENT OF THE ONES BEFORE IT ON THE SAME RUN; CLEAR THE
+      * MAP AND THE RUNNING TOTALS SO IT STARTS FROM A CLEAN SLATE.
+      * THE VERY FIRST SEQUENCE IS NOT RESET HERE - IT STARTS FROM
+      * WHATEVER 1000-INITIALIZE SET UP (INCLUDING A RELOADED
+      * CHECKPOINT, IF ONE WAS FOUND).
+      ******************************************************************
+       2300-RESET-SEQUENCE.
+           MOVE 0 TO D15-RESULT1
+           MOVE 0 TO D15-RESULT2
+           MOVE 0 TO D15-STEPS-DONE
+           MOVE 0 TO D15-STAT-SET-COUNT
+           MOVE 0 TO D15-STAT-DEL-COUNT
+           MOVE 0 TO D15-SEEN-COUNT
+           PERFORM 2310-CLEAR-BUCKET THRU 2310-EXIT
+               VARYING D15-I FROM 1 BY 1 UNTIL D15-I > 256.
+       2300-EXIT.
+           EXIT.
+      *
+       2310-CLEAR-BUCKET.
+           MOVE 0 TO D15-BUCKET-SIZE(D15-I).
+       2310-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-SPLIT-ONE-CHAR - EXAMINE ONE CHARACTER OF THE SEQUENCE
+      * LINE.  A COMMA ENDS THE CURRENT STEP; ANY OTHER CHARACTER IS
+      * PART OF IT.
+      ******************************************************************
+       2100-SPLIT-ONE-CHAR.
+           IF D15-SEQ-TEXT(D15-I:1) = ','
+              PERFORM 3000-PROCESS-STEP THRU 3000-EXIT
+              COMPUTE D15-STEP-START = D15-I + 1
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-LOOKUP-LABEL - STANDALONE UTILITY ENTRY POINT.  A LINE OF
+      * THE FORM "LOOKUP label" IS NOT PART OF AN INITIALIZATION
+      * SEQUENCE; IT REPORTS THE BOX THAT label HASHES TO AND NOTHING
+      * ELSE, SO A LOOKUP CAN BE DONE WITHOUT TRACING A WHOLE SEQUENCE.
+      ******************************************************************
+       2200-LOOKUP-LABEL.
+           MOVE SPACES TO D15-HASH-TEXT
+           IF D15-SEQ-LEN < 8
+              MOVE SPACES TO XCPRPT-REC
+              STRING 'REJECTED LOOKUP: '          DELIMITED BY SIZE
+                     D15-SEQ-TEXT(1:D15-SEQ-LEN)  DELIMITED BY SIZE
+                     '  REASON: EMPTY LABEL'      DELIMITED BY SIZE
+                     INTO XCPRPT-REC
+              WRITE XCPRPT-REC
+              GO TO 2200-EXIT
+           END-IF
+           IF D15-SEQ-LEN > 87
+              MOVE 80 TO D15-XCP-TEXT-LEN
+              MOVE SPACES TO XCPRPT-REC
+              STRING 'REJECTED LOOKUP: '             DELIMITED BY SIZE
+                     D15-SEQ-TEXT(8:D15-XCP-TEXT-LEN) DELIMITED BY SIZE
+                     '  REASON: LABEL TEXT EXCEEDS MAXIMUM LENGTH'
+                                                      DELIMITED BY SIZE
+                     INTO XCPRPT-REC
+              WRITE XCPRPT-REC
+              GO TO 2200-EXIT
+           END-IF
+           COMPUTE D15-HASH-TEXT-LEN = D15-SEQ-LEN - 7
+           MOVE D15-SEQ-TEXT(8:D15-HASH-TEXT-LEN) TO D15-HASH-TEXT
+           PERFORM 8000-COMPUTE-HASH THRU 8000-EXIT
+           MOVE D15-HASH-RESULT TO D15-LOOKUP-BOX-OUT
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'LOOKUP '                   DELIMITED BY SIZE
+                  D15-HASH-TEXT(1:D15-HASH-TEXT-LEN)
+                                               DELIMITED BY SIZE
+                  ' -> BOX '                   DELIMITED BY SIZE
+                  D15-LOOKUP-BOX-OUT           DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-PROCESS-STEP - CARVE THE LABEL, OPERATOR AND VALUE OUT OF
+      * THE CURRENT STEP, HASH IT FOR PART 1, AND DISPATCH TO THE MAP
+      * MAINTENANCE PARAGRAPHS FOR PART 2.
+      ******************************************************************
+       3000-PROCESS-STEP.
+           COMPUTE D15-STEP-LEN = D15-I - D15-STEP-START
+           IF D15-STEP-LEN = 0
+              GO TO 3000-EXIT
+           END-IF
+
+           IF D15-SKIP-COUNT > 0
+              SUBTRACT 1 FROM D15-SKIP-COUNT
+              GO TO 3000-EXIT
+           END-IF
 
-               ADD Hash TO Result1
-               MOVE 0 TO Hash
+           MOVE SPACES TO D15-HASH-TEXT
+           IF D15-STEP-LEN > 80
+              MOVE 80 TO D15-XCP-TEXT-LEN
+           ELSE
+              MOVE D15-STEP-LEN TO D15-XCP-TEXT-LEN
+           END-IF
+           MOVE D15-SEQ-TEXT(D15-STEP-START:D15-XCP-TEXT-LEN)
+                                                    TO D15-HASH-TEXT
 
-               IF Map-Op = "=" THEN
-                  PERFORM map-set
-               END-IF
-               IF Map-Op = "-" THEN
-                  PERFORM map-del
-               END-IF
-            END-IF
-          END-PERFORM
+           IF D15-STEP-LEN > 80
+              MOVE 0 TO D15-STEP-VALID
+              MOVE 'STEP TEXT EXCEEDS MAXIMUM LENGTH'
+                                             TO D15-REJECT-REASON
+           ELSE
+              MOVE D15-STEP-LEN TO D15-HASH-TEXT-LEN
+              PERFORM 3050-VALIDATE-STEP THRU 3050-EXIT
+           END-IF
 
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > 256
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J > Bucket-Size(I)
-                DISPLAY I '*' J '*' Entry-Val(I,J)
-                COMPUTE Result2 = Result2 + (I * J * Entry-Val(I,J))
-             END-PERFORM
-          END-PERFORM
+           IF D15-STEP-VALID = 0
+              PERFORM 3060-WRITE-EXCEPTION THRU 3060-EXIT
+           ELSE
+              MOVE D15-STEP-LEN TO D15-HASH-TEXT-LEN
+              PERFORM 8000-COMPUTE-HASH THRU 8000-EXIT
+              ADD D15-HASH-RESULT TO D15-RESULT1
 
-          MOVE Result1 TO Res-Output.
-          DISPLAY 'Part 1: ' Res-Output.
-          MOVE Result2 TO Res-Output.
-          DISPLAY 'Part 2: ' Res-Output.
+              PERFORM 3200-TRACK-LABEL THRU 3200-EXIT
 
-          STOP RUN.
+              IF D15-MAP-OP = '='
+                 ADD 1 TO D15-STAT-SET-COUNT
+                 PERFORM 4000-MAP-SET THRU 4000-EXIT
+              END-IF
+              IF D15-MAP-OP = '-'
+                 ADD 1 TO D15-STAT-DEL-COUNT
+                 PERFORM 4100-MAP-DEL THRU 4100-EXIT
+              END-IF
+           END-IF
+
+           ADD 1 TO D15-STEPS-DONE
+           IF FUNCTION MOD(D15-STEPS-DONE, D15-CKPT-INTERVAL) = 0
+              PERFORM 7000-CHECKPOINT-SAVE THRU 7000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-FIND-OPERATOR - LOCATE THE '=' OR '-' IN THE STEP TEXT AND
+      * SPLIT OFF THE LABEL AND, FOR '=', THE FOCAL LENGTH.
+      ******************************************************************
+       3100-FIND-OPERATOR.
+           IF D15-HASH-TEXT(D15-J:1) = '=' OR
+                                       D15-HASH-TEXT(D15-J:1) = '-'
+              ADD 1 TO D15-OP-COUNT
+              MOVE D15-J TO D15-OP-POS
+              MOVE D15-HASH-TEXT(D15-J:1) TO D15-MAP-OP
+              MOVE SPACES TO D15-MAP-KEY
+              COMPUTE D15-HASH-TEXT-LEN = D15-J - 1
+              MOVE D15-HASH-TEXT(1:D15-HASH-TEXT-LEN) TO D15-MAP-KEY
+              PERFORM 8000-COMPUTE-HASH THRU 8000-EXIT
+              MOVE D15-HASH-RESULT TO D15-MAP-HASH
+              IF D15-MAP-OP = '='
+                 MOVE 0 TO D15-MAP-VAL
+                 MOVE D15-HASH-TEXT(D15-J + 1:D15-STEP-LEN - D15-J)
+                                                       TO D15-MAP-VAL
+              END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3050-VALIDATE-STEP - A STEP MUST HAVE EXACTLY ONE OPERATOR, A
+      * NON-EMPTY LABEL, AND (FOR '=') A FOCAL LENGTH THAT IS NUMERIC
+      * AND FITS PIC 9(8); (FOR '-') NOTHING AFTER THE OPERATOR.
+      ******************************************************************
+       3050-VALIDATE-STEP.
+           MOVE 0 TO D15-OP-COUNT
+           MOVE 0 TO D15-OP-POS
+           MOVE SPACES TO D15-MAP-OP
+           MOVE 1 TO D15-STEP-VALID
+           MOVE SPACES TO D15-REJECT-REASON
 
-       map-set.
-          ADD 1 TO Map-Hash
-          MOVE 0 TO Entry-Updated
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > Bucket-Size(Map-Hash)
-            IF Entry-Key(Map-Hash, I) = Map-Key THEN
-               MOVE Map-Val TO Entry-Val(Map-Hash, I)
-               MOVE 1 TO Entry-Updated
-            END-IF
-          END-PERFORM
-          IF Entry-Updated = 0 THEN
-             ADD 1 TO Bucket-Size(Map-Hash)
-             MOVE Map-Key TO Entry-Key(Map-Hash, Bucket-Size(Map-Hash))
-             MOVE Map-Val TO Entry-Val(Map-Hash, Bucket-Size(Map-Hash))
-          END-IF
-          SUBTRACT 1 FROM Map-Hash.
+           PERFORM 3100-FIND-OPERATOR THRU 3100-EXIT
+               VARYING D15-J FROM 1 BY 1 UNTIL D15-J > D15-STEP-LEN
 
-       map-del.
-          ADD 1 TO Map-Hash
-          MOVE 0 TO Entry-Deleted
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > Bucket-Size(Map-Hash)
-            IF Entry-Deleted = 1 OR Entry-Key(Map-Hash,I) = Map-Key THEN
-               MOVE I TO J
-               ADD 1 TO J
-               MOVE Entry-Key(Map-Hash, J) TO Entry-Key(Map-Hash, I)
-               MOVE Entry-Val(Map-Hash, J) TO Entry-Val(Map-Hash, I)
-               MOVE 1 TO Entry-Deleted
-            END-IF
-          END-PERFORM
-          IF Entry-Deleted = 1 THEN
-             SUBTRACT 1 FROM Bucket-Size(Map-Hash)
-          END-IF
-          SUBTRACT 1 FROM Map-Hash.
+           EVALUATE TRUE
+              WHEN D15-OP-COUNT NOT = 1
+                 MOVE 0 TO D15-STEP-VALID
+                 MOVE 'MULTIPLE OR MISSING OPERATOR'
+                                             TO D15-REJECT-REASON
+              WHEN D15-OP-POS = 1
+                 MOVE 0 TO D15-STEP-VALID
+                 MOVE 'EMPTY LABEL' TO D15-REJECT-REASON
+              WHEN D15-MAP-OP = '=' AND
+                      (D15-STEP-LEN - D15-OP-POS < 1 OR
+                       D15-STEP-LEN - D15-OP-POS > 8)
+                 MOVE 0 TO D15-STEP-VALID
+                 MOVE 'FOCAL LENGTH MISSING OR TOO LONG'
+                                             TO D15-REJECT-REASON
+              WHEN D15-MAP-OP = '=' AND
+                      D15-HASH-TEXT(D15-OP-POS + 1:
+                          D15-STEP-LEN - D15-OP-POS) NOT NUMERIC
+                 MOVE 0 TO D15-STEP-VALID
+                 MOVE 'FOCAL LENGTH NOT NUMERIC'
+                                             TO D15-REJECT-REASON
+              WHEN D15-MAP-OP = '-' AND D15-OP-POS NOT = D15-STEP-LEN
+                 MOVE 0 TO D15-STEP-VALID
+                 MOVE 'UNEXPECTED CHARACTERS AFTER -'
+                                             TO D15-REJECT-REASON
+           END-EVALUATE.
+       3050-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3060-WRITE-EXCEPTION - RECORD A REJECTED STEP AND THE REASON IT
+      * FAILED VALIDATION, INSTEAD OF LETTING IT CORRUPT THE HASH, THE
+      * MAP, OR THE RUN TOTALS.
+      ******************************************************************
+       3060-WRITE-EXCEPTION.
+           MOVE SPACES TO XCPRPT-REC
+           STRING 'REJECTED STEP: '                 DELIMITED BY SIZE
+                  D15-HASH-TEXT(1:D15-XCP-TEXT-LEN) DELIMITED BY SIZE
+                  '  REASON: '                       DELIMITED BY SIZE
+                  D15-REJECT-REASON                  DELIMITED BY SIZE
+                  INTO XCPRPT-REC
+           WRITE XCPRPT-REC.
+       3060-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-TRACK-LABEL - RECORD D15-MAP-KEY IN THE DISTINCT-LABEL
+      * TABLE THE FIRST TIME IT IS SEEN, FOR THE JOB STATISTICS REPORT.
+      ******************************************************************
+       3200-TRACK-LABEL.
+           MOVE 0 TO D15-SEEN-FOUND
+           PERFORM 3210-SEEN-SCAN THRU 3210-EXIT
+               VARYING D15-SEEN-IDX FROM 1 BY 1
+               UNTIL D15-SEEN-IDX > D15-SEEN-COUNT
+           IF D15-SEEN-FOUND = 0
+              IF D15-SEEN-COUNT >= 2000
+                 PERFORM 9950-ABEND-LABEL-OVERFLOW THRU 9950-EXIT
+              END-IF
+              ADD 1 TO D15-SEEN-COUNT
+              MOVE D15-MAP-KEY TO D15-SEEN-LABEL(D15-SEEN-COUNT)
+           END-IF.
+       3200-EXIT.
+           EXIT.
+      *
+       3210-SEEN-SCAN.
+           IF D15-SEEN-LABEL(D15-SEEN-IDX) = D15-MAP-KEY
+              MOVE 1 TO D15-SEEN-FOUND
+           END-IF.
+       3210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 4000-MAP-SET - ADD OR UPDATE A LENS IN ITS BOX.
+      ******************************************************************
+       4000-MAP-SET.
+           ADD 1 TO D15-MAP-HASH
+           MOVE 0 TO D15-ENTRY-UPD
+           PERFORM 4010-MAP-SET-SCAN THRU 4010-EXIT
+               VARYING D15-J FROM 1 BY 1
+               UNTIL D15-J > D15-BUCKET-SIZE(D15-MAP-HASH)
+           IF D15-ENTRY-UPD = 0
+              IF D15-BUCKET-SIZE(D15-MAP-HASH) = 256
+                 PERFORM 9999-ABEND-OVERFLOW THRU 9999-EXIT
+              END-IF
+              ADD 1 TO D15-BUCKET-SIZE(D15-MAP-HASH)
+              MOVE D15-MAP-KEY
+                   TO D15-ENTRY-KEY(D15-MAP-HASH,
+                                    D15-BUCKET-SIZE(D15-MAP-HASH))
+              MOVE D15-MAP-VAL
+                   TO D15-ENTRY-VAL(D15-MAP-HASH,
+                                    D15-BUCKET-SIZE(D15-MAP-HASH))
+              MOVE 'ADD   ' TO D15-TXN-OP
+              MOVE 0 TO D15-TXN-OLDVAL
+              MOVE D15-MAP-VAL TO D15-TXN-NEWVAL
+              PERFORM 4200-WRITE-TXNLOG THRU 4200-EXIT
+           END-IF
+           SUBTRACT 1 FROM D15-MAP-HASH.
+       4000-EXIT.
+           EXIT.
+      *
+       4010-MAP-SET-SCAN.
+           IF D15-ENTRY-KEY(D15-MAP-HASH, D15-J) = D15-MAP-KEY
+              MOVE 'UPDATE' TO D15-TXN-OP
+              MOVE D15-ENTRY-VAL(D15-MAP-HASH, D15-J) TO D15-TXN-OLDVAL
+              MOVE D15-MAP-VAL TO D15-ENTRY-VAL(D15-MAP-HASH, D15-J)
+              MOVE D15-MAP-VAL TO D15-TXN-NEWVAL
+              PERFORM 4200-WRITE-TXNLOG THRU 4200-EXIT
+              MOVE 1 TO D15-ENTRY-UPD
+           END-IF.
+       4010-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 4100-MAP-DEL - REMOVE A LENS FROM ITS BOX, SHIFTING THE REST OF
+      * THE BOX DOWN ONE SLOT.
+      ******************************************************************
+       4100-MAP-DEL.
+           ADD 1 TO D15-MAP-HASH
+           MOVE 0 TO D15-ENTRY-DEL
+           PERFORM 4110-MAP-DEL-SHIFT THRU 4110-EXIT
+               VARYING D15-J FROM 1 BY 1
+               UNTIL D15-J > D15-BUCKET-SIZE(D15-MAP-HASH)
+           IF D15-ENTRY-DEL = 1
+              SUBTRACT 1 FROM D15-BUCKET-SIZE(D15-MAP-HASH)
+              MOVE 'REMOVE' TO D15-TXN-OP
+              MOVE D15-DEL-OLDVAL TO D15-TXN-OLDVAL
+              MOVE 0 TO D15-TXN-NEWVAL
+              PERFORM 4200-WRITE-TXNLOG THRU 4200-EXIT
+           END-IF
+           SUBTRACT 1 FROM D15-MAP-HASH.
+       4100-EXIT.
+           EXIT.
+      *
+       4110-MAP-DEL-SHIFT.
+           IF D15-ENTRY-DEL = 0 AND
+                 D15-ENTRY-KEY(D15-MAP-HASH, D15-J) = D15-MAP-KEY
+              MOVE D15-ENTRY-VAL(D15-MAP-HASH, D15-J) TO D15-DEL-OLDVAL
+           END-IF
+           IF D15-ENTRY-DEL = 1 OR
+                 D15-ENTRY-KEY(D15-MAP-HASH, D15-J) = D15-MAP-KEY
+              MOVE 1 TO D15-ENTRY-DEL
+              IF D15-J < D15-BUCKET-SIZE(D15-MAP-HASH)
+                 MOVE D15-ENTRY-KEY(D15-MAP-HASH, D15-J + 1)
+                      TO D15-ENTRY-KEY(D15-MAP-HASH, D15-J)
+                 MOVE D15-ENTRY-VAL(D15-MAP-HASH, D15-J + 1)
+                      TO D15-ENTRY-VAL(D15-MAP-HASH, D15-J)
+              END-IF
+           END-IF.
+       4110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 4200-WRITE-TXNLOG - APPEND ONE LINE TO THE TRANSACTION AUDIT
+      * LOG SO A LABEL'S HISTORY CAN BE REPLAYED WITHOUT RE-DERIVING IT
+      * FROM THE RAW INITIALIZATION SEQUENCE.
+      ******************************************************************
+       4200-WRITE-TXNLOG.
+           COMPUTE D15-TXN-BOX = D15-MAP-HASH - 1
+           MOVE SPACES TO TXNLOG-REC
+           STRING D15-TXN-OP         DELIMITED BY SIZE
+                  ' BOX='             DELIMITED BY SIZE
+                  D15-TXN-BOX         DELIMITED BY SIZE
+                  ' LABEL='           DELIMITED BY SIZE
+                  D15-MAP-KEY         DELIMITED BY SPACE
+                  ' OLD='             DELIMITED BY SIZE
+                  D15-TXN-OLDVAL      DELIMITED BY SIZE
+                  ' NEW='             DELIMITED BY SIZE
+                  D15-TXN-NEWVAL      DELIMITED BY SIZE
+                  INTO TXNLOG-REC
+           WRITE TXNLOG-REC.
+       4200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 5000-COMPUTE-RESULT2 - SUM THE FOCUSING POWER OF EVERY LENS IN
+      * EVERY BOX.
+      ******************************************************************
+       5000-COMPUTE-RESULT2.
+           PERFORM 5010-RESULT2-ONE-BOX THRU 5010-EXIT
+               VARYING D15-I FROM 1 BY 1 UNTIL D15-I > 256.
+       5000-EXIT.
+           EXIT.
+      *
+       5010-RESULT2-ONE-BOX.
+           PERFORM 5020-RESULT2-ONE-LENS THRU 5020-EXIT
+               VARYING D15-J FROM 1 BY 1
+               UNTIL D15-J > D15-BUCKET-SIZE(D15-I).
+       5010-EXIT.
+           EXIT.
+      *
+       5020-RESULT2-ONE-LENS.
+           COMPUTE D15-RESULT2 = D15-RESULT2
+                   + (D15-I * D15-J * D15-ENTRY-VAL(D15-I, D15-J)).
+       5020-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 5100-WRITE-LEDGER - LIST THE FINAL CONTENTS OF EVERY NON-EMPTY
+      * BOX, SLOT BY SLOT, SO THE LENS ARRANGEMENT CAN BE RECONCILED
+      * AGAINST THE ENGINEERING SPEC.
+      ******************************************************************
+       5100-WRITE-LEDGER.
+           MOVE D15-SEQ-NUM TO D15-SEQ-NUM-OUT
+           MOVE SPACES TO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'SEQUENCE '             DELIMITED BY SIZE
+                  D15-SEQ-NUM-OUT         DELIMITED BY SIZE
+                  ' BOX-CONTENTS LEDGER'  DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE '-------------------' TO BOXRPT-REC
+           WRITE BOXRPT-REC
+           PERFORM 5110-LEDGER-ONE-BOX THRU 5110-EXIT
+               VARYING D15-I FROM 1 BY 1 UNTIL D15-I > 256.
+       5100-EXIT.
+           EXIT.
+      *
+       5110-LEDGER-ONE-BOX.
+           IF D15-BUCKET-SIZE(D15-I) > 0
+              COMPUTE D15-LEDGER-BOX = D15-I - 1
+              MOVE SPACES TO BOXRPT-REC
+              STRING 'BOX ' DELIMITED BY SIZE
+                     D15-LEDGER-BOX DELIMITED BY SIZE
+                     ':' DELIMITED BY SIZE INTO BOXRPT-REC
+              WRITE BOXRPT-REC
+              PERFORM 5120-LEDGER-ONE-SLOT THRU 5120-EXIT
+                  VARYING D15-J FROM 1 BY 1
+                  UNTIL D15-J > D15-BUCKET-SIZE(D15-I)
+           END-IF.
+       5110-EXIT.
+           EXIT.
+      *
+       5120-LEDGER-ONE-SLOT.
+           MOVE D15-J TO D15-LEDGER-SLOT
+           MOVE D15-ENTRY-VAL(D15-I, D15-J) TO D15-LEDGER-VAL
+           MOVE SPACES TO BOXRPT-REC
+           STRING '  SLOT '              DELIMITED BY SIZE
+                  D15-LEDGER-SLOT        DELIMITED BY SIZE
+                  '  LABEL '             DELIMITED BY SIZE
+                  D15-ENTRY-KEY(D15-I, D15-J) DELIMITED BY SPACE
+                  '  FOCAL '             DELIMITED BY SIZE
+                  D15-LEDGER-VAL         DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC.
+       5120-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 5200-WRITE-STATS - SUMMARIZE THE RUN: HOW MANY STEPS WERE
+      * PROCESSED, HOW MANY WERE SETS VERSUS REMOVES, HOW MANY DISTINCT
+      * LABELS WERE SEEN, AND THE LARGEST BOX ANY LABEL LANDED IN.
+      ******************************************************************
+       5200-WRITE-STATS.
+           MOVE D15-SEQ-NUM TO D15-SEQ-NUM-OUT
+           MOVE D15-STEPS-DONE TO D15-STAT-STEPS-OUT
+           MOVE D15-STAT-SET-COUNT TO D15-STAT-SET-OUT
+           MOVE D15-STAT-DEL-COUNT TO D15-STAT-DEL-OUT
+           MOVE D15-SEEN-COUNT TO D15-STAT-LABELS-OUT
+           MOVE 0 TO D15-STAT-MAX-BUCKET
+           PERFORM 5210-STATS-MAX-BOX THRU 5210-EXIT
+               VARYING D15-I FROM 1 BY 1 UNTIL D15-I > 256
+           MOVE D15-STAT-MAX-BUCKET TO D15-STAT-MAXBOX-OUT
+           MOVE SPACES TO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'SEQUENCE '                DELIMITED BY SIZE
+                  D15-SEQ-NUM-OUT            DELIMITED BY SIZE
+                  ' JOB STATISTICS SUMMARY'  DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE '-----------------------' TO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'STEPS PROCESSED   : ' DELIMITED BY SIZE
+                  D15-STAT-STEPS-OUT     DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'SET OPERATIONS    : ' DELIMITED BY SIZE
+                  D15-STAT-SET-OUT       DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'REMOVE OPERATIONS : ' DELIMITED BY SIZE
+                  D15-STAT-DEL-OUT       DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'DISTINCT LABELS   : ' DELIMITED BY SIZE
+                  D15-STAT-LABELS-OUT    DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'LARGEST BOX SIZE  : ' DELIMITED BY SIZE
+                  D15-STAT-MAXBOX-OUT    DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC.
+       5200-EXIT.
+           EXIT.
+      *
+       5210-STATS-MAX-BOX.
+           IF D15-BUCKET-SIZE(D15-I) > D15-STAT-MAX-BUCKET
+              MOVE D15-BUCKET-SIZE(D15-I) TO D15-STAT-MAX-BUCKET
+           END-IF.
+       5210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 5300-WRITE-RESULTS - PART 1 AND PART 2 FOR THE SEQUENCE JUST
+      * PROCESSED.
+      ******************************************************************
+       5300-WRITE-RESULTS.
+           MOVE D15-SEQ-NUM TO D15-SEQ-NUM-OUT
+           MOVE D15-RESULT1 TO D15-RES-OUTPUT
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'SEQUENCE '     DELIMITED BY SIZE
+                  D15-SEQ-NUM-OUT DELIMITED BY SIZE
+                  ' PART 1: '     DELIMITED BY SIZE
+                  D15-RES-OUTPUT  DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC
+           MOVE D15-RESULT2 TO D15-RES-OUTPUT
+           MOVE SPACES TO BOXRPT-REC
+           STRING 'SEQUENCE '     DELIMITED BY SIZE
+                  D15-SEQ-NUM-OUT DELIMITED BY SIZE
+                  ' PART 2: '     DELIMITED BY SIZE
+                  D15-RES-OUTPUT  DELIMITED BY SIZE
+                  INTO BOXRPT-REC
+           WRITE BOXRPT-REC.
+       5300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 7000-CHECKPOINT-SAVE - SNAPSHOT THE FULL MAP STATE AND THE
+      * STEP COUNT TO THE CHECKPOINT FILE.  A LATER RUN CAN RELOAD
+      * THIS AND CARRY ON FROM WHERE THIS RUN LEFT OFF.
+      ******************************************************************
+       7000-CHECKPOINT-SAVE.
+           OPEN OUTPUT CHKPT-FILE
+           IF D15-CKPT-STATUS NOT = '00'
+              PERFORM 9940-ABEND-CKPT-OPEN THRU 9940-EXIT
+           END-IF
+           PERFORM 7040-COMPUTE-SEQCHECK THRU 7040-EXIT
+           MOVE SPACES TO CHKPT-REC
+           MOVE 'H' TO CHKPT-H-TYPE
+           MOVE D15-STEPS-DONE TO CHKPT-H-STEPS
+           MOVE D15-RESULT1 TO CHKPT-H-RESULT1
+           MOVE D15-SEQ-CHECK TO CHKPT-H-SEQCHECK
+           WRITE CHKPT-REC
+           PERFORM 7010-CKPT-SAVE-ONE-BOX THRU 7010-EXIT
+               VARYING D15-CK-BOX FROM 1 BY 1 UNTIL D15-CK-BOX > 256
+           CLOSE CHKPT-FILE.
+       7000-EXIT.
+           EXIT.
+      *
+       7010-CKPT-SAVE-ONE-BOX.
+           PERFORM 7020-CKPT-SAVE-ONE-SLOT THRU 7020-EXIT
+               VARYING D15-CK-SLOT FROM 1 BY 1
+               UNTIL D15-CK-SLOT > D15-BUCKET-SIZE(D15-CK-BOX).
+       7010-EXIT.
+           EXIT.
+      *
+       7020-CKPT-SAVE-ONE-SLOT.
+           MOVE SPACES TO CHKPT-REC
+           MOVE 'E' TO CHKPT-E-TYPE
+           MOVE D15-CK-BOX TO CHKPT-E-BOX
+           MOVE D15-CK-SLOT TO CHKPT-E-SLOT
+           MOVE D15-ENTRY-KEY(D15-CK-BOX, D15-CK-SLOT) TO CHKPT-E-KEY
+           MOVE D15-ENTRY-VAL(D15-CK-BOX, D15-CK-SLOT) TO CHKPT-E-VAL
+           WRITE CHKPT-REC.
+       7020-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 7100-CHECKPOINT-LOAD - IF A CHECKPOINT FILE IS PRESENT FROM A
+      * PRIOR, INTERRUPTED RUN, RELOAD THE MAP AND STEP COUNT FROM IT
+      * AND ARRANGE TO SKIP THE STEPS ALREADY ACCOUNTED FOR.
+      ******************************************************************
+       7100-CHECKPOINT-LOAD.
+           OPEN INPUT CHKPT-FILE
+           IF D15-CKPT-FOUND
+              PERFORM 7110-CKPT-READ-ONE THRU 7110-EXIT
+                  WITH TEST AFTER UNTIL NOT D15-CKPT-FOUND
+              CLOSE CHKPT-FILE
+           END-IF.
+       7100-EXIT.
+           EXIT.
+      *
+       7110-CKPT-READ-ONE.
+           READ CHKPT-FILE
+               AT END
+                  MOVE '10' TO D15-CKPT-STATUS
+                  GO TO 7110-EXIT
+           END-READ
+           EVALUATE CHKPT-H-TYPE
+              WHEN 'H'
+                 MOVE CHKPT-H-STEPS TO D15-STEPS-DONE
+                 MOVE CHKPT-H-STEPS TO D15-SKIP-COUNT
+                 MOVE CHKPT-H-RESULT1 TO D15-RESULT1
+                 MOVE CHKPT-H-SEQCHECK TO D15-CKPT-SEQCHECK
+              WHEN 'E'
+                 MOVE CHKPT-E-SLOT TO D15-BUCKET-SIZE(CHKPT-E-BOX)
+                 MOVE CHKPT-E-KEY
+                      TO D15-ENTRY-KEY(CHKPT-E-BOX, CHKPT-E-SLOT)
+                 MOVE CHKPT-E-VAL
+                      TO D15-ENTRY-VAL(CHKPT-E-BOX, CHKPT-E-SLOT)
+           END-EVALUATE.
+       7110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 7030-CLEAR-CHECKPOINT - THE SEQUENCE RAN TO COMPLETION, SO THE
+      * CHECKPOINT IS NO LONGER NEEDED; TRUNCATE IT SO THE NEXT RUN
+      * STARTS FRESH RATHER THAN RE-SKIPPING STEPS THAT ARE NO LONGER
+      * THERE.
+      ******************************************************************
+       7030-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           IF D15-CKPT-STATUS NOT = '00'
+              PERFORM 9940-ABEND-CKPT-OPEN THRU 9940-EXIT
+           END-IF
+           CLOSE CHKPT-FILE.
+       7030-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 7040-COMPUTE-SEQCHECK - A CONTENT CHECKSUM OVER THE CURRENT
+      * SEQUENCE TEXT (D15-SEQ-TEXT / D15-SEQ-LEN), USED TO TIE A SAVED
+      * CHECKPOINT TO THE PARTICULAR SEQUENCE IT WAS TAKEN AGAINST.  A
+      * CHECKPOINT CARRIED FORWARD AGAINST A DIFFERENT OR CHANGED
+      * INITSEQ WILL NOT MATCH AND IS DISCARDED RATHER THAN BLINDLY
+      * APPLIED (SEE 7050-DISCARD-STALE-CKPT).
+      *   INPUT  : D15-SEQ-TEXT / D15-SEQ-LEN
+      *   OUTPUT : D15-SEQ-CHECK
+      ******************************************************************
+       7040-COMPUTE-SEQCHECK.
+           MOVE 0 TO D15-SEQ-CHECK
+           PERFORM 7041-SEQCHECK-ONE-CHAR THRU 7041-EXIT
+               VARYING D15-CK-IDX FROM 1 BY 1
+               UNTIL D15-CK-IDX > D15-SEQ-LEN
+           COMPUTE D15-SEQ-CHECK =
+               FUNCTION MOD(D15-SEQ-CHECK + D15-SEQ-LEN, 99999999).
+       7040-EXIT.
+           EXIT.
+      *
+       7041-SEQCHECK-ONE-CHAR.
+           COMPUTE D15-SEQ-CHECK = FUNCTION MOD(D15-SEQ-CHECK +
+               (FUNCTION ORD(D15-SEQ-TEXT(D15-CK-IDX:1)) * D15-CK-IDX),
+               99999999).
+       7041-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 7050-DISCARD-STALE-CKPT - THE CHECKPOINT FOUND AT START-UP DOES
+      * NOT BELONG TO THE FIRST SEQUENCE IN THIS RUN'S INITSEQ (ITS
+      * SEQCHECK WAS TAKEN AGAINST DIFFERENT TEXT - EITHER INITSEQ
+      * CHANGED, OR THE CHECKPOINT WAS SAVED WHILE A LATER SEQUENCE WAS
+      * IN FLIGHT).  TRUSTING ITS STEPS-DONE/RESULT1/MAP STATE WOULD
+      * CORRUPT SEQUENCE 1'S RESULTS, SO DISCARD IT AND START SEQUENCE 1
+      * FROM SCRATCH INSTEAD OF WEDGING THE JOB - A STALE CHECKPOINT
+      * SHOULD DEGRADE TO A FRESH RUN, NOT A PERMANENT ABEND THAT TAKES
+      * AN OPERATOR TO CLEAR.
+      ******************************************************************
+       7050-DISCARD-STALE-CKPT.
+           DISPLAY 'DAY15 WARNING - CHECKPOINT DOES NOT MATCH INITSEQ'
+           DISPLAY 'ACTION  : DISCARDING CHECKPOINT, STARTING SEQUENCE '
+                   '1 FROM SCRATCH'
+           MOVE 0 TO D15-SKIP-COUNT
+           PERFORM 2300-RESET-SEQUENCE THRU 2300-EXIT
+           PERFORM 7030-CLEAR-CHECKPOINT THRU 7030-EXIT.
+       7050-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 8000-COMPUTE-HASH - THE AOC "HASH" ALGORITHM, SHARED BY THE
+      * PART 1 STEP HASH AND THE PART 2 BOX-LABEL HASH.
+      *   INPUT  : D15-HASH-TEXT / D15-HASH-TEXT-LEN
+      *   OUTPUT : D15-HASH-RESULT
+      ******************************************************************
+       8000-COMPUTE-HASH.
+           MOVE 0 TO D15-HASH-WORK
+           PERFORM 8010-HASH-ONE-CHAR THRU 8010-EXIT
+               VARYING D15-HASH-IDX FROM 1 BY 1
+               UNTIL D15-HASH-IDX > D15-HASH-TEXT-LEN
+           MOVE D15-HASH-WORK TO D15-HASH-RESULT.
+       8000-EXIT.
+           EXIT.
+      *
+       8010-HASH-ONE-CHAR.
+           ADD FUNCTION ORD(D15-HASH-TEXT(D15-HASH-IDX:1))
+                                                    TO D15-HASH-WORK
+           SUBTRACT 1 FROM D15-HASH-WORK
+           MULTIPLY 17 BY D15-HASH-WORK
+           MOVE FUNCTION MOD(D15-HASH-WORK, 256) TO D15-HASH-WORK.
+       8010-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9980-ABEND-INITSEQ-OPEN - INITSEQ COULD NOT BE OPENED (MISSING
+      * DD, BAD PERMISSIONS, ETC).  WITH FILE STATUS NOW DECLARED FOR
+      * THIS FILE, GNUCOBOL NO LONGER HALTS ON ITS OWN FOR THIS
+      * CONDITION, SO IT MUST BE CHECKED AND STOPPED HERE EXPLICITLY.
+      ******************************************************************
+       9980-ABEND-INITSEQ-OPEN.
+           DISPLAY 'DAY15 ABEND - INITSEQ COULD NOT BE OPENED'
+           DISPLAY 'FILE STATUS : ' D15-INITSEQ-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9980-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9990-ABEND-INITSEQ-LINE - THE PHYSICAL LINE JUST READ FROM
+      * INITSEQ FILLED THE ENTIRE INITSEQ-REC BUFFER, WHICH MEANS
+      * GNUCOBOL HAS SPLIT ONE LOGICAL LINE ACROSS MORE THAN ONE READ
+      * (FILE STATUS 06).  TREATING THE REMAINDER AS A SEPARATE
+      * INITIALIZATION SEQUENCE WOULD SILENTLY PRODUCE BOGUS RESULTS,
+      * SO STOP THE RUN CLEANLY INSTEAD OF GUESSING.
+      ******************************************************************
+       9990-ABEND-INITSEQ-LINE.
+           DISPLAY 'DAY15 ABEND - INITSEQ LINE TOO LONG'
+           DISPLAY 'REASON  : LINE EXCEEDED THE INITSEQ RECORD SIZE '
+                   'AND WAS SPLIT ACROSS MULTIPLE READS'
+           PERFORM 8900-TERMINATE THRU 8900-EXIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9990-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9940-ABEND-CKPT-OPEN - CHKPT COULD NOT BE OPENED FOR OUTPUT
+      * (BAD PERMISSIONS, PATH COLLISION, ETC).  WITH FILE STATUS
+      * DECLARED FOR THIS FILE, GNUCOBOL NO LONGER HALTS ON ITS OWN FOR
+      * THIS CONDITION, SO IT MUST BE CHECKED AND STOPPED HERE
+      * EXPLICITLY - OTHERWISE THE JOB WOULD RUN TO A CLEAN-LOOKING
+      * RC=0 WHILE SILENTLY NEVER WRITING A CHECKPOINT AT ALL.
+      ******************************************************************
+       9940-ABEND-CKPT-OPEN.
+           DISPLAY 'DAY15 ABEND - CHKPT COULD NOT BE OPENED'
+           DISPLAY 'FILE STATUS : ' D15-CKPT-STATUS
+           PERFORM 8900-TERMINATE THRU 8900-EXIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9940-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9950-ABEND-LABEL-OVERFLOW - THE DISTINCT-LABEL TABLE USED FOR
+      * THE JOB STATISTICS REPORT HAS ALREADY GOT ITS FULL 2000 ENTRIES;
+      * ADDING ONE MORE WOULD RUN D15-SEEN-LABEL PAST ITS OCCURS LIMIT
+      * AND LEAVE "DISTINCT LABELS" SILENTLY UNDERSTATED.  STOP THE RUN
+      * CLEANLY INSTEAD OF GUESSING.
+      ******************************************************************
+       9950-ABEND-LABEL-OVERFLOW.
+           DISPLAY 'DAY15 ABEND - DISTINCT LABEL TABLE OVERFLOW'
+           DISPLAY 'REASON  : MORE THAN 2000 DISTINCT LABELS WERE '
+                   'SEEN IN THIS RUN'
+           PERFORM 8900-TERMINATE THRU 8900-EXIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9950-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9960-ABEND-TXNLOG-OPEN - TXNLOG COULD NOT BE OPENED (MISSING
+      * DD, BAD PERMISSIONS, ETC).  WITH FILE STATUS NOW DECLARED FOR
+      * THIS FILE, GNUCOBOL NO LONGER HALTS ON ITS OWN FOR THIS
+      * CONDITION, SO IT MUST BE CHECKED AND STOPPED HERE EXPLICITLY.
+      ******************************************************************
+       9960-ABEND-TXNLOG-OPEN.
+           DISPLAY 'DAY15 ABEND - TXNLOG COULD NOT BE OPENED'
+           DISPLAY 'FILE STATUS : ' D15-TXNLOG-STATUS
+           PERFORM 8900-TERMINATE THRU 8900-EXIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9960-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9999-ABEND-OVERFLOW - A BOX HAS ALREADY GOT ITS FULL 256 LENS
+      * SLOTS; ADDING ONE MORE WOULD RUN BUCKET-ENTRY PAST ITS OCCURS
+      * LIMIT AND CORRUPT THE NEXT BOX.  STOP THE RUN CLEANLY INSTEAD.
+      ******************************************************************
+       9999-ABEND-OVERFLOW.
+           COMPUTE D15-ABEND-BOX = D15-MAP-HASH - 1
+           DISPLAY 'DAY15 ABEND - BOX OVERFLOW'
+           DISPLAY 'BOX     : ' D15-ABEND-BOX
+           DISPLAY 'LABEL   : ' D15-MAP-KEY
+           DISPLAY 'REASON  : BUCKET-ENTRY OCCURS 256 TIMES EXCEEDED'
+           PERFORM 8900-TERMINATE THRU 8900-EXIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 8900-TERMINATE - CLOSE ALL OPEN FILES BEFORE ENDING THE RUN.
+      ******************************************************************
+       8900-TERMINATE.
+           CLOSE INITSEQ-FILE
+           CLOSE BOXRPT-FILE
+           CLOSE XCPRPT-FILE
+           CLOSE TXNLOG-FILE.
+       8900-EXIT.
+           EXIT.
